@@ -0,0 +1,67 @@
+      *****************************************************************
+      * Mapset:      VERMNTM                                          *
+      * Map:         VERMNT                                           *
+      * Function:    Version-control maintenance screen - lets         *
+      *              operations add or change the VERCTL version      *
+      *              banner/environment indicator for a region and     *
+      *              application without a recompile of SVERSONC.      *
+      *****************************************************************
+VERMNTM  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+VERMNT   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=27,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='VERSION CONTROL MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='REGION ID'
+REGNID   DFHMDF POS=(3,16),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,FSET,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='APPLICATION ID'
+APPLID   DFHMDF POS=(4,16),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='VERSION'
+VERSN    DFHMDF POS=(6,16),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ENVIRONMENT'
+ENVIND   DFHMDF POS=(7,16),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               COLOR=RED
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PF3=EXIT  ENTER=LOOKUP  PF5=SAVE'
+*
+         DFHMSD TYPE=FINAL
