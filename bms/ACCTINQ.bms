@@ -0,0 +1,127 @@
+      *****************************************************************
+      * Mapset:      ACCTINQM                                         *
+      * Map:         ACCTINQ                                          *
+      * Function:    Teller account inquiry screen - look up an       *
+      *              account by account number and display the       *
+      *              balance and owning customer's details.           *
+      *****************************************************************
+ACCTINQM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+ACCTINQ  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=16,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='ACCOUNT INQUIRY '
+         DFHMDF POS=(1,60),                                           X
+               LENGTH=20,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='TELLER INQUIRY'
+*
+         DFHMDF POS=(2,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='REGION/ENV'
+REGENV   DFHMDF POS=(2,14),                                           X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCOUNT NUMBER'
+ACCTNO   DFHMDF POS=(3,16),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,NUM,FSET,IC)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='SORT CODE'
+SRTCDE   DFHMDF POS=(5,16),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CUSTOMER NO'
+CUSTNO   DFHMDF POS=(6,16),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CUSTOMER NAME'
+CUSTNM   DFHMDF POS=(7,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ADDRESS'
+ADDR1    DFHMDF POS=(8,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT)
+ADDR2    DFHMDF POS=(9,16),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT)
+ADDR3    DFHMDF POS=(10,16),                                          X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,BRT)
+PSTCDE   DFHMDF POS=(11,16),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(13,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACCOUNT TYPE'
+ATYPE    DFHMDF POS=(13,16),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(14,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='BALANCE'
+BALNCE   DFHMDF POS=(14,16),                                          X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(15,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='AVAILABLE BAL'
+AVBAL    DFHMDF POS=(15,16),                                          X
+               LENGTH=13,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(16,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='INTEREST RATE'
+INTRAT   DFHMDF POS=(16,16),                                          X
+               LENGTH=7,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               COLOR=RED
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PF3=EXIT  ENTER=INQUIRE'
+*
+         DFHMSD TYPE=FINAL
