@@ -0,0 +1,37 @@
+      *****************************************************************
+      * Copybook:    VERMNT.CPY                                       *
+      * Function:    Symbolic map generated from bms/VERMNT.bms for   *
+      *              mapset VERMNTM, map VERMNT.  Do not hand-edit    *
+      *              the field layout - change the BMS source and     *
+      *              re-assemble.                                     *
+      *****************************************************************
+       01  VERMNTI.
+           02  FILLER                        PIC X(12).
+           02  REGNIDL                       COMP PIC S9(4).
+           02  REGNIDA                       PIC X.
+           02  REGNIDI                       PIC X(8).
+           02  APPLIDL                       COMP PIC S9(4).
+           02  APPLIDA                       PIC X.
+           02  APPLIDI                       PIC X(8).
+           02  VERSNL                        COMP PIC S9(4).
+           02  VERSNA                        PIC X.
+           02  VERSNI                        PIC X(7).
+           02  ENVINDL                       COMP PIC S9(4).
+           02  ENVINDA                       PIC X.
+           02  ENVINDI                       PIC X(4).
+           02  MSGL                          COMP PIC S9(4).
+           02  MSGA                          PIC X.
+           02  MSGI                          PIC X(79).
+
+       01  VERMNTO REDEFINES VERMNTI.
+           02  FILLER                        PIC X(12).
+           02  FILLER                        PIC X(3).
+           02  REGNIDO                       PIC X(8).
+           02  FILLER                        PIC X(3).
+           02  APPLIDO                       PIC X(8).
+           02  FILLER                        PIC X(3).
+           02  VERSNO                        PIC X(7).
+           02  FILLER                        PIC X(3).
+           02  ENVINDO                       PIC X(4).
+           02  FILLER                        PIC X(3).
+           02  MSGO                          PIC X(79).
