@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook:    VERAUD.CPY                                       *
+      * Function:    Record layout for the VERAUD audit trail - one   *
+      *              record is written for every SVERSONC invocation  *
+      *              so operations can see who asked for the version  *
+      *              banner, from where, and what was returned.       *
+      *              Keyed by region + date/time/task so each         *
+      *              invocation gets its own record without a SEQ     *
+      *              counter to maintain.                              *
+      *****************************************************************
+       01  VERAUD-RECORD.
+           05  VERAUD-KEY.
+               10  VERAUD-REGION-ID              PIC X(8).
+               10  VERAUD-DATE                   PIC X(8).
+               10  VERAUD-TIME                   PIC X(6).
+               10  VERAUD-TASK-NUM               PIC 9(7).
+           05  VERAUD-TRMID                      PIC X(4).
+           05  VERAUD-USERID                     PIC X(8).
+           05  VERAUD-VERSION-RETURNED           PIC X(7).
+           05  VERAUD-RETURN-CODE                PIC X(2).
+           05  VERAUD-CALLER-PGM                 PIC X(8).
+           05  FILLER                            PIC X(2).
