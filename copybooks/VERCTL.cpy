@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook:    VERCTL.CPY                                       *
+      * Function:    Record layout for the VERCTL control file - one  *
+      *              record per region/application, holding the       *
+      *              version banner text that SVERSONC displays.      *
+      *              Maintained through the VERM maintenance           *
+      *              transaction (SVERMNT), not by recompiling         *
+      *              SVERSONC.                                        *
+      *****************************************************************
+       01  VERCTL-RECORD.
+           05  VERCTL-KEY.
+               10  VERCTL-REGION-ID             PIC X(8).
+               10  VERCTL-APPL-ID                PIC X(8).
+           05  VERCTL-VERSION                   PIC X(7).
+           05  VERCTL-ENV-IND                   PIC X(4).
+           05  VERCTL-LAST-UPDATED.
+               10  VERCTL-UPD-DATE              PIC X(8).
+               10  VERCTL-UPD-TIME              PIC X(6).
+           05  FILLER                           PIC X(10).
