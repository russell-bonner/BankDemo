@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook:    ACCOUNT.CPY                                      *
+      * Function:    Record layout for the ACCOUNT master file - a    *
+      *              VSAM KSDS keyed by ACCT-KEY (sort code +         *
+      *              account number).                                 *
+      *****************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-KEY.
+               10  ACCT-SORT-CODE               PIC 9(6).
+               10  ACCT-NUMBER                  PIC 9(8).
+           05  ACCT-CUST-NUMBER                 PIC 9(10).
+           05  ACCT-TYPE                        PIC X(8).
+           05  ACCT-BALANCE                     PIC S9(10)V99 COMP-3.
+           05  ACCT-AVAILABLE-BALANCE           PIC S9(10)V99 COMP-3.
+           05  ACCT-INTEREST-RATE               PIC S9(3)V99 COMP-3.
+           05  ACCT-OPENED-DATE                 PIC X(8).
+           05  ACCT-LAST-STMT-DATE              PIC X(8).
+           05  ACCT-NEXT-STMT-DATE              PIC X(8).
+           05  FILLER                           PIC X(10).
