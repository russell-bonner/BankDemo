@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook:    INTCKPT.CPY                                      *
+      * Function:    Record layout for the INTCKPT restart file used  *
+      *              by the overnight interest-posting batch job -    *
+      *              one record per run-date, holding the key of the  *
+      *              last ACCOUNT record successfully processed and   *
+      *              how many accounts had been processed at that     *
+      *              point, so a rerun after an abend can START past  *
+      *              the work already done instead of reprocessing    *
+      *              the whole file.                                   *
+      *****************************************************************
+       01  INTCKPT-RECORD.
+           05  CKPT-RUN-DATE                     PIC X(8).
+           05  CKPT-LAST-KEY.
+               10  CKPT-LAST-SORT-CODE           PIC 9(6).
+               10  CKPT-LAST-ACCT-NUMBER         PIC 9(8).
+           05  CKPT-ITEM-COUNT                   PIC 9(9).
