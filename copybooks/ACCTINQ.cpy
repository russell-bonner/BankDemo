@@ -0,0 +1,82 @@
+      *****************************************************************
+      * Copybook:    ACCTINQ.CPY                                      *
+      * Function:    Symbolic map generated from bms/ACCTINQ.bms for  *
+      *              mapset ACCTINQM, map ACCTINQ.  Do not hand-edit  *
+      *              the field layout - change the BMS source and     *
+      *              re-assemble.                                     *
+      *****************************************************************
+       01  ACCTINQI.
+           02  FILLER                        PIC X(12).
+           02  REGENVL                       COMP PIC S9(4).
+           02  REGENVA                       PIC X.
+           02  REGENVI                       PIC X(13).
+           02  ACCTNOL                       COMP PIC S9(4).
+           02  ACCTNOA                       PIC X.
+           02  ACCTNOI                       PIC X(8).
+           02  SRTCDEL                       COMP PIC S9(4).
+           02  SRTCDEA                       PIC X.
+           02  SRTCDEI                       PIC X(6).
+           02  CUSTNOL                       COMP PIC S9(4).
+           02  CUSTNOA                       PIC X.
+           02  CUSTNOI                       PIC X(10).
+           02  CUSTNML                       COMP PIC S9(4).
+           02  CUSTNMA                       PIC X.
+           02  CUSTNMI                       PIC X(30).
+           02  ADDR1L                        COMP PIC S9(4).
+           02  ADDR1A                        PIC X.
+           02  ADDR1I                        PIC X(30).
+           02  ADDR2L                        COMP PIC S9(4).
+           02  ADDR2A                        PIC X.
+           02  ADDR2I                        PIC X(30).
+           02  ADDR3L                        COMP PIC S9(4).
+           02  ADDR3A                        PIC X.
+           02  ADDR3I                        PIC X(30).
+           02  PSTCDEL                       COMP PIC S9(4).
+           02  PSTCDEA                       PIC X.
+           02  PSTCDEI                       PIC X(10).
+           02  ATYPEL                        COMP PIC S9(4).
+           02  ATYPEA                        PIC X.
+           02  ATYPEI                        PIC X(8).
+           02  BALNCEL                       COMP PIC S9(4).
+           02  BALNCEA                       PIC X.
+           02  BALNCEI                       PIC X(13).
+           02  AVBALL                        COMP PIC S9(4).
+           02  AVBALA                        PIC X.
+           02  AVBALI                        PIC X(13).
+           02  INTRATL                       COMP PIC S9(4).
+           02  INTRATA                       PIC X.
+           02  INTRATI                       PIC X(7).
+           02  MSGL                          COMP PIC S9(4).
+           02  MSGA                          PIC X.
+           02  MSGI                          PIC X(79).
+
+       01  ACCTINQO REDEFINES ACCTINQI.
+           02  FILLER                        PIC X(12).
+           02  FILLER                        PIC X(3).
+           02  REGENVO                       PIC X(13).
+           02  FILLER                        PIC X(3).
+           02  ACCTNOO                       PIC X(8).
+           02  FILLER                        PIC X(3).
+           02  SRTCDEO                       PIC X(6).
+           02  FILLER                        PIC X(3).
+           02  CUSTNOO                       PIC X(10).
+           02  FILLER                        PIC X(3).
+           02  CUSTNMO                       PIC X(30).
+           02  FILLER                        PIC X(3).
+           02  ADDR1O                        PIC X(30).
+           02  FILLER                        PIC X(3).
+           02  ADDR2O                        PIC X(30).
+           02  FILLER                        PIC X(3).
+           02  ADDR3O                        PIC X(30).
+           02  FILLER                        PIC X(3).
+           02  PSTCDEO                       PIC X(10).
+           02  FILLER                        PIC X(3).
+           02  ATYPEO                        PIC X(8).
+           02  FILLER                        PIC X(3).
+           02  BALNCEO                       PIC X(13).
+           02  FILLER                        PIC X(3).
+           02  AVBALO                        PIC X(13).
+           02  FILLER                        PIC X(3).
+           02  INTRATO                       PIC X(7).
+           02  FILLER                        PIC X(3).
+           02  MSGO                          PIC X(79).
