@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook:    PROCTRAN.CPY                                     *
+      * Function:    Record layout for the PROCTRAN transaction log - *
+      *              a VSAM KSDS keyed by account + date/time/seq so  *
+      *              that a sequential read of the file naturally     *
+      *              groups all of one account's movements together.  *
+      *****************************************************************
+       01  PROCTRAN-RECORD.
+           05  PROCTRAN-KEY.
+               10  PROCT-SORT-CODE              PIC 9(6).
+               10  PROCT-ACCT-NUMBER             PIC 9(8).
+               10  PROCT-DATE                    PIC X(8).
+               10  PROCT-TIME                    PIC X(6).
+               10  PROCT-SEQ                     PIC 9(4).
+           05  PROCT-TYPE-CODE                   PIC X(3).
+           05  PROCT-AMOUNT                      PIC S9(10)V99 COMP-3.
+           05  PROCT-DESCRIPTION                 PIC X(40).
+           05  FILLER                            PIC X(10).
