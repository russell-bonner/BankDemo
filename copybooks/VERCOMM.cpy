@@ -0,0 +1,37 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:    VERCOMM.CPY                                      *
+      * Function:    DFHCOMMAREA layout shared by SVERSONC and any    *
+      *              program that calls it for the running version.   *
+      *                                                                *
+      * Fields were added to the end of this area over time so that   *
+      * a caller built against an earlier copy of this copybook still *
+      * works - SVERSONC only moves data into the fields that EIBCALEN*
+      * shows the caller actually passed (see VERCOMLN.CPY).          *
+      *****************************************************************
+       01  DFHCOMMAREA.
+           05  LK-VERSION                       PIC X(7).
+           05  LK-REGION-ID                     PIC X(8).
+           05  LK-ENV-IND                       PIC X(4).
+           05  LK-CALLER-INFO.
+               10  LK-CALLER-PGM                PIC X(8).
+               10  LK-CALLER-VER-LEN            PIC 9(2).
+           05  LK-RETURN-CODE                   PIC X(2).
