@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook:    VERCOMLN.CPY                                     *
+      * Function:    WORKING-STORAGE constants giving the cumulative  *
+      *              length of DFHCOMMAREA (see VERCOMM.CPY) as each  *
+      *              field was added.  Compared against EIBCALEN so   *
+      *              a program only moves data into the fields that   *
+      *              the caller actually allocated space for.         *
+      *****************************************************************
+       01  VERCOMM-LENGTHS.
+           05  VERCOMM-LEN-VERSION              PIC 9(4) VALUE 0007.
+           05  VERCOMM-LEN-REGION               PIC 9(4) VALUE 0019.
+           05  VERCOMM-LEN-CALLER-INFO          PIC 9(4) VALUE 0029.
+           05  VERCOMM-LEN-FULL                 PIC 9(4) VALUE 0031.
