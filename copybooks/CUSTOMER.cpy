@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook:    CUSTOMER.CPY                                     *
+      * Function:    Record layout for the CUSTOMER master file -     *
+      *              a VSAM KSDS keyed by CUST-NUMBER.                *
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-NUMBER                      PIC 9(10).
+           05  CUST-NAME                        PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-ADDR-LINE1              PIC X(30).
+               10  CUST-ADDR-LINE2              PIC X(30).
+               10  CUST-ADDR-LINE3              PIC X(30).
+               10  CUST-ADDR-POSTCODE           PIC X(10).
+           05  CUST-DATE-OF-BIRTH               PIC X(8).
+           05  CUST-CREDIT-SCORE                PIC 9(3).
+           05  CUST-CREDIT-SCORE-DATE           PIC X(8).
+           05  FILLER                           PIC X(10).
