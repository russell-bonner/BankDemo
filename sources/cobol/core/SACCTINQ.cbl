@@ -0,0 +1,271 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     SACCTINQ.CBL                                     *
+      * Layer:       Screen handling                                  *
+      * Function:    Teller account inquiry - look up an account by   *
+      *              account number and display its balance and       *
+      *              owning customer's details.  Also shows which     *
+      *              CICS region/environment the teller is working    *
+      *              in (via SVERSONC) so a test region is never      *
+      *              mistaken for production.  Runs pseudo-           *
+      *              conversationally under transaction SACI.         *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SACCTINQ.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * ACCOUNT and CUSTOMER are accessed through EXEC CICS FILE       *
+      * commands against resources defined in the CSD, not through    *
+      * FILE-CONTROL/FD.                                               *
+      *****************************************************************
+       COPY ACCOUNT.
+       COPY CUSTOMER.
+       COPY ACCTINQ.
+       COPY DFHAID.
+
+      *****************************************************************
+      * SVERSONC already knows how to work out the region/environment *
+      * this CICS region is running in - LINK to it once per          *
+      * conversation (see 1000-GET-REGION-INFO) rather than            *
+      * duplicating that logic here, so the teller sees the same       *
+      * region/environment tag as every other consumer of SVERSONC.    *
+      *****************************************************************
+       COPY VERCOMM REPLACING DFHCOMMAREA BY WS-VERSONC-COMMAREA.
+       COPY VERCOMLN.
+
+       01  WS-LINK-LEN                              PIC S9(8) COMP.
+
+      *****************************************************************
+      * Every account at this branch shares the same sort code, so    *
+      * the teller only has to key the account number.                *
+      *****************************************************************
+       01  WS-SORT-CODE                             PIC 9(6)
+           VALUE 987654.
+
+       01  WS-RESP                                  PIC S9(8) COMP.
+       01  WS-ACCT-NUM-NUMERIC                      PIC 9(8).
+       01  WS-MSG                                   PIC X(79).
+
+       01  WS-BALNCE-ED                              PIC -(9)9.99.
+       01  WS-AVBAL-ED                                PIC -(9)9.99.
+       01  WS-INTRAT-ED                               PIC -999.99.
+
+      *****************************************************************
+      * Carried across the pseudo-conversation so the region/         *
+      * environment header only has to be looked up once, on the      *
+      * first entry into this transaction, rather than on every        *
+      * screen turnaround.                                             *
+      *****************************************************************
+       01  WS-COMMAREA.
+           05  WS-CA-MARKER                         PIC X(1).
+           05  WS-CA-REGION-ID                       PIC X(8).
+           05  WS-CA-ENV-IND                         PIC X(4).
+
+       01  WS-REGENV-DISPLAY.
+           05  WS-RD-REGION                          PIC X(8).
+           05  WS-RD-SLASH                           PIC X VALUE '/'.
+           05  WS-RD-ENV                              PIC X(4).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-CA-MARKER                          PIC X(1).
+           05  LK-CA-REGION-ID                        PIC X(8).
+           05  LK-CA-ENV-IND                          PIC X(4).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-GET-REGION-INFO
+               PERFORM 1100-SEND-INITIAL-MAP
+           ELSE
+               MOVE LK-CA-REGION-ID TO WS-CA-REGION-ID
+               MOVE LK-CA-ENV-IND TO WS-CA-ENV-IND
+               PERFORM 2000-PROCESS-AID
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * LINK to SVERSONC for the region/environment this CICS region  *
+      * is running in, so the teller can tell a test region apart      *
+      * from production on the same screen used for real account       *
+      * lookups - not just on the JSON monitoring path.                 *
+      *****************************************************************
+       1000-GET-REGION-INFO.
+           MOVE VERCOMM-LEN-REGION TO WS-LINK-LEN.
+           EXEC CICS LINK
+                PROGRAM('SVERSONC')
+                COMMAREA(WS-VERSONC-COMMAREA)
+                LENGTH(WS-LINK-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE LK-REGION-ID TO WS-CA-REGION-ID
+               MOVE LK-ENV-IND TO WS-CA-ENV-IND
+           ELSE
+               MOVE 'UNKNOWN ' TO WS-CA-REGION-ID
+               MOVE 'UNK ' TO WS-CA-ENV-IND
+           END-IF.
+
+      *****************************************************************
+      * First time in - put up a blank inquiry screen.                *
+      *****************************************************************
+       1100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO ACCTINQO.
+           PERFORM 1200-BUILD-REGENV.
+           EXEC CICS SEND MAP('ACCTINQ')
+                MAPSET('ACCTINQM')
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+                TRANSID('SACI')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *****************************************************************
+      * Format the region/environment header shown at the top of      *
+      * every screen this transaction sends.                           *
+      *****************************************************************
+       1200-BUILD-REGENV.
+           MOVE WS-CA-REGION-ID TO WS-RD-REGION.
+           MOVE WS-CA-ENV-IND TO WS-RD-ENV.
+           MOVE WS-REGENV-DISPLAY TO REGENVO.
+
+      *****************************************************************
+      * Returning from a previous screen - work out which key the     *
+      * teller pressed and act on it.                                 *
+      *****************************************************************
+       2000-PROCESS-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN
+                   END-EXEC
+               WHEN DFHENTER
+                   PERFORM 2100-RECEIVE-AND-INQUIRE
+               WHEN OTHER
+                   MOVE 'INVALID KEY PRESSED - USE ENTER OR PF3'
+                       TO WS-MSG
+                   PERFORM 5000-RESEND-MAP
+           END-EVALUATE.
+
+       2100-RECEIVE-AND-INQUIRE.
+           EXEC CICS RECEIVE MAP('ACCTINQ')
+                MAPSET('ACCTINQM')
+                INTO(ACCTINQI)
+           END-EXEC.
+           IF ACCTNOL = 0
+               MOVE 'ENTER AN ACCOUNT NUMBER' TO WS-MSG
+               PERFORM 5000-RESEND-MAP
+           ELSE
+               MOVE ACCTNOI TO WS-ACCT-NUM-NUMERIC
+               PERFORM 3000-READ-ACCOUNT
+           END-IF.
+
+      *****************************************************************
+      * Look up the account, then the customer who owns it.           *
+      *****************************************************************
+       3000-READ-ACCOUNT.
+           MOVE WS-SORT-CODE TO ACCT-SORT-CODE.
+           MOVE WS-ACCT-NUM-NUMERIC TO ACCT-NUMBER.
+           EXEC CICS READ
+                FILE('ACCOUNT')
+                INTO(ACCOUNT-RECORD)
+                RIDFLD(ACCT-KEY)
+                KEYLENGTH(LENGTH OF ACCT-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 3100-READ-CUSTOMER
+               PERFORM 4000-BUILD-MAP-FROM-ACCOUNT
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO WS-MSG
+           END-IF.
+           PERFORM 5000-RESEND-MAP.
+
+      *****************************************************************
+      * An account whose owning customer cannot be read (an orphaned  *
+      * ACCT-CUST-NUMBER) still has a message set here so the teller   *
+      * is told the name/address on screen are blank rather than       *
+      * trusting a balance with no identifying information attached.   *
+      *****************************************************************
+       3100-READ-CUSTOMER.
+           MOVE ACCT-CUST-NUMBER TO CUST-NUMBER.
+           EXEC CICS READ
+                FILE('CUSTOMER')
+                INTO(CUSTOMER-RECORD)
+                RIDFLD(CUST-NUMBER)
+                KEYLENGTH(LENGTH OF CUST-NUMBER)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE SPACES TO WS-MSG
+           ELSE
+               MOVE SPACES TO CUST-NAME
+               MOVE SPACES TO CUST-ADDRESS
+               MOVE 'CUSTOMER DATA UNAVAILABLE' TO WS-MSG
+           END-IF.
+
+      *****************************************************************
+      * Move the ACCOUNT/CUSTOMER data read above into the map's      *
+      * output fields ready to send back to the terminal.             *
+      *****************************************************************
+       4000-BUILD-MAP-FROM-ACCOUNT.
+           MOVE LOW-VALUES TO ACCTINQO.
+           MOVE ACCT-NUMBER TO ACCTNOO.
+           MOVE ACCT-SORT-CODE TO SRTCDEO.
+           MOVE ACCT-CUST-NUMBER TO CUSTNOO.
+           MOVE CUST-NAME TO CUSTNMO.
+           MOVE CUST-ADDR-LINE1 TO ADDR1O.
+           MOVE CUST-ADDR-LINE2 TO ADDR2O.
+           MOVE CUST-ADDR-LINE3 TO ADDR3O.
+           MOVE CUST-ADDR-POSTCODE TO PSTCDEO.
+           MOVE ACCT-TYPE TO ATYPEO.
+           MOVE ACCT-BALANCE TO WS-BALNCE-ED.
+           MOVE WS-BALNCE-ED TO BALNCEO.
+           MOVE ACCT-AVAILABLE-BALANCE TO WS-AVBAL-ED.
+           MOVE WS-AVBAL-ED TO AVBALO.
+           MOVE ACCT-INTEREST-RATE TO WS-INTRAT-ED.
+           MOVE WS-INTRAT-ED TO INTRATO.
+
+      *****************************************************************
+      * Show whatever is currently in the map (the result of a        *
+      * successful inquiry, or an error message) and wait for the     *
+      * next key press.                                                *
+      *****************************************************************
+       5000-RESEND-MAP.
+           MOVE WS-MSG TO MSGO.
+           PERFORM 1200-BUILD-REGENV.
+           EXEC CICS SEND MAP('ACCTINQ')
+                MAPSET('ACCTINQM')
+                DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN
+                TRANSID('SACI')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
