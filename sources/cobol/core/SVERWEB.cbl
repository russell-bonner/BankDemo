@@ -0,0 +1,199 @@
+      *****************************************************************
+      * Program:     SVERWEB.CBL                                      *
+      * Layer:       Screen handling                                  *
+      * Function:    Web/JSON-enabled status check - returns the same *
+      *              version information SVERSONC puts on a screen,   *
+      *              plus the open/close status of the ACCOUNT,       *
+      *              CUSTOMER and PROCTRAN files, as a JSON document  *
+      *              so monitoring tooling can poll region health     *
+      *              without driving a 3270 screen. Runs under        *
+      *              transaction WEBV.                                 *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SVERWEB.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * SVERSONC already knows how to work out the version, region    *
+      * and environment for this CICS region - call it rather than    *
+      * duplicating that logic here.                                  *
+      *****************************************************************
+       COPY VERCOMM REPLACING DFHCOMMAREA BY WS-VERSONC-COMMAREA.
+       COPY VERCOMLN.
+
+       01  WS-RESP                                  PIC S9(8) COMP.
+
+       01  WS-FILE-STATUS-TEXT.
+           05  WS-ACCOUNT-STATUS-TEXT                PIC X(6).
+           05  WS-CUSTOMER-STATUS-TEXT               PIC X(6).
+           05  WS-PROCTRAN-STATUS-TEXT               PIC X(6).
+
+       01  WS-OPENSTATUS                             PIC S9(8) COMP.
+
+       01  WS-UNKNOWN-STATUS-TEXT                    PIC X(6)
+           VALUE 'UNKNWN'.
+
+      *****************************************************************
+      * Trimmed copies of the fields coming back from SVERSONC, with  *
+      * trailing spaces squeezed out before they go into the JSON.    *
+      *****************************************************************
+       01  WS-VERSION-TRIM                           PIC X(7).
+       01  WS-REGION-TRIM                            PIC X(8).
+       01  WS-ENV-TRIM                               PIC X(4).
+
+       01  WS-LINK-LEN                                PIC S9(8) COMP.
+
+       01  WS-JSON-DOC                                PIC X(512).
+       01  WS-JSON-PTR                                PIC S9(8) COMP
+           VALUE 1.
+       01  WS-JSON-LEN                                PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                               PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-GET-VERSION-INFO.
+           PERFORM 2000-INQUIRE-FILE-STATUS.
+           PERFORM 3000-BUILD-JSON.
+           PERFORM 4000-SEND-RESPONSE.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+      *****************************************************************
+      * SVERSONC is linked to (not called with CICS web verbs of its  *
+      * own) so both the 3270 screen and this JSON path always agree  *
+      * on the version/region/environment for this region. This path  *
+      * only reads LK-VERSION/LK-REGION-ID/LK-ENV-IND back, so the     *
+      * commarea is passed at VERCOMM-LEN-REGION rather than the full  *
+      * length - going any longer would put EIBCALEN into SVERSONC's   *
+      * caller-version-length check, which needs LK-CALLER-PGM and     *
+      * LK-CALLER-VER-LEN set first and this path has no version       *
+      * length of its own to compare against.                          *
+      *****************************************************************
+       1000-GET-VERSION-INFO.
+           MOVE VERCOMM-LEN-REGION TO WS-LINK-LEN.
+           EXEC CICS LINK
+                PROGRAM('SVERSONC')
+                COMMAREA(WS-VERSONC-COMMAREA)
+                LENGTH(WS-LINK-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE LK-VERSION TO WS-VERSION-TRIM
+               MOVE LK-REGION-ID TO WS-REGION-TRIM
+               MOVE LK-ENV-IND TO WS-ENV-TRIM
+           ELSE
+      *****************************************************************
+      * SVERSONC not available (e.g. not defined in this region) -    *
+      * still return a status document rather than let the task       *
+      * abend, flagging the version/region/environment as unknown.    *
+      *****************************************************************
+               MOVE 'UNKNOWN' TO WS-VERSION-TRIM
+               MOVE 'UNKNOWN' TO WS-REGION-TRIM
+               MOVE 'UNK ' TO WS-ENV-TRIM
+           END-IF.
+
+      *****************************************************************
+      * Ask CICS whether each VSAM file is currently open, so the     *
+      * status document reflects reality rather than just whether     *
+      * the program itself is running.                                *
+      *****************************************************************
+       2000-INQUIRE-FILE-STATUS.
+           EXEC CICS INQUIRE FILE('ACCOUNT')
+                OPENSTATUS(WS-OPENSTATUS)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-UNKNOWN-STATUS-TEXT TO WS-ACCOUNT-STATUS-TEXT
+           ELSE
+               IF WS-OPENSTATUS = DFHVALUE(OPEN)
+                   MOVE 'OPEN' TO WS-ACCOUNT-STATUS-TEXT
+               ELSE
+                   MOVE 'CLOSED' TO WS-ACCOUNT-STATUS-TEXT
+               END-IF
+           END-IF.
+
+           EXEC CICS INQUIRE FILE('CUSTOMER')
+                OPENSTATUS(WS-OPENSTATUS)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-UNKNOWN-STATUS-TEXT TO WS-CUSTOMER-STATUS-TEXT
+           ELSE
+               IF WS-OPENSTATUS = DFHVALUE(OPEN)
+                   MOVE 'OPEN' TO WS-CUSTOMER-STATUS-TEXT
+               ELSE
+                   MOVE 'CLOSED' TO WS-CUSTOMER-STATUS-TEXT
+               END-IF
+           END-IF.
+
+           EXEC CICS INQUIRE FILE('PROCTRAN')
+                OPENSTATUS(WS-OPENSTATUS)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-UNKNOWN-STATUS-TEXT TO WS-PROCTRAN-STATUS-TEXT
+           ELSE
+               IF WS-OPENSTATUS = DFHVALUE(OPEN)
+                   MOVE 'OPEN' TO WS-PROCTRAN-STATUS-TEXT
+               ELSE
+                   MOVE 'CLOSED' TO WS-PROCTRAN-STATUS-TEXT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * No JSON library is in use anywhere else in this system, so    *
+      * the document is built by hand with STRING - the same way any  *
+      * other fixed-shape output line in this system is assembled.    *
+      *****************************************************************
+       3000-BUILD-JSON.
+           MOVE SPACES TO WS-JSON-DOC.
+           STRING
+               '{' DELIMITED BY SIZE
+               '"version":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VERSION-TRIM) DELIMITED BY SIZE
+               '","region":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-REGION-TRIM) DELIMITED BY SIZE
+               '","environment":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ENV-TRIM) DELIMITED BY SIZE
+               '","files":{' DELIMITED BY SIZE
+               '"account":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACCOUNT-STATUS-TEXT) DELIMITED BY SIZE
+               '","customer":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CUSTOMER-STATUS-TEXT)
+                   DELIMITED BY SIZE
+               '","proctran":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PROCTRAN-STATUS-TEXT)
+                   DELIMITED BY SIZE
+               '"}}' DELIMITED BY SIZE
+               INTO WS-JSON-DOC
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+           COMPUTE WS-JSON-LEN = WS-JSON-PTR - 1.
+
+      *****************************************************************
+      * Send the JSON body back to the HTTP client that invoked this  *
+      * program through CICS web support.                             *
+      *****************************************************************
+      *****************************************************************
+      * RESP is checked (rather than left to default handling) purely *
+      * so a failure here returns control to CICS normally instead of *
+      * abending the task - there is no further response to give the  *
+      * caller once the send itself has failed.                        *
+      *****************************************************************
+       4000-SEND-RESPONSE.
+           EXEC CICS WEB SEND
+                BODY(WS-JSON-DOC)
+                LENGTH(WS-JSON-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
