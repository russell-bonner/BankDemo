@@ -0,0 +1,289 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     SVERMNT.CBL                                      *
+      * Layer:       Screen handling                                  *
+      * Function:    Version-control maintenance - lets operations     *
+      *              add or change the VERCTL version banner and       *
+      *              environment indicator for a region/application    *
+      *              through a transaction instead of an IDCAMS REPRO  *
+      *              against the control file.  Runs pseudo-           *
+      *              conversationally under transaction VERM.           *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SVERMNT.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * VERCTL is accessed through EXEC CICS FILE commands against a  *
+      * resource defined in the CSD, not through FILE-CONTROL/FD.     *
+      *****************************************************************
+       COPY VERCTL.
+       COPY VERMNT.
+       COPY DFHAID.
+
+       01  WS-RESP                                  PIC S9(8) COMP.
+       01  WS-ABSTIME                                PIC S9(15) COMP-3.
+       01  WS-MSG                                   PIC X(79).
+
+      *****************************************************************
+      * EXEC CICS FORMATTIME's TIME option requires a numeric data     *
+      * area (it hands back HHMMSS as a binary/packed number, not      *
+      * display characters) - WS-TIME-NUM receives that, and is then   *
+      * MOVEd through a zoned intermediate into VERCTL-UPD-TIME's      *
+      * PIC X(6) so it prints as legible digits.                        *
+      *****************************************************************
+       01  WS-TIME-NUM                               PIC S9(6) COMP-3.
+       01  WS-TIME-DISPLAY                           PIC 9(6).
+
+       01  WS-NEW-VERSION                            PIC X(7).
+       01  WS-NEW-ENV-IND                            PIC X(4).
+           88  WS-NEW-ENV-IND-VALID                  VALUE 'TEST',
+                                                            'QA  ',
+                                                            'PROD'.
+
+      *****************************************************************
+      * Carried across the pseudo-conversation so the save step knows *
+      * whether the keyed region/application already has a VERCTL     *
+      * record (REWRITE) or not (WRITE).                               *
+      *****************************************************************
+       01  WS-COMMAREA.
+           05  CA-EXISTS-SW                         PIC X VALUE 'N'.
+               88  CA-RECORD-EXISTS                  VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-EXISTS-SW                          PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE LK-EXISTS-SW TO CA-EXISTS-SW
+               PERFORM 2000-PROCESS-AID
+           END-IF.
+           GOBACK.
+
+      *****************************************************************
+      * First time in - put up a blank maintenance screen.             *
+      *****************************************************************
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO VERMNTO.
+           EXEC CICS SEND MAP('VERMNT')
+                MAPSET('VERMNTM')
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+                TRANSID('VERM')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *****************************************************************
+      * Returning from a previous screen - work out which key the     *
+      * operator pressed and act on it.                                *
+      *****************************************************************
+       2000-PROCESS-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN
+                   END-EXEC
+               WHEN DFHENTER
+                   PERFORM 2100-RECEIVE-AND-LOOKUP
+               WHEN DFHPF5
+                   PERFORM 2200-RECEIVE-AND-SAVE
+               WHEN OTHER
+                   MOVE 'INVALID KEY - USE ENTER, PF5 OR PF3'
+                       TO WS-MSG
+                   PERFORM 5000-RESEND-MAP
+           END-EVALUATE.
+
+      *****************************************************************
+      * Look up the keyed region/application so the operator can see  *
+      * (and then edit) whatever is currently live, or find out there *
+      * is nothing maintained yet for it.                               *
+      *****************************************************************
+       2100-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP('VERMNT')
+                MAPSET('VERMNTM')
+                INTO(VERMNTI)
+           END-EXEC.
+           IF REGNIDL = 0 OR APPLIDL = 0
+               MOVE 'ENTER A REGION ID AND APPLICATION ID' TO WS-MSG
+               PERFORM 5000-RESEND-MAP
+           ELSE
+               MOVE REGNIDI TO VERCTL-REGION-ID
+               MOVE APPLIDI TO VERCTL-APPL-ID
+               EXEC CICS READ
+                    FILE('VERCTL')
+                    INTO(VERCTL-RECORD)
+                    RIDFLD(VERCTL-KEY)
+                    KEYLENGTH(LENGTH OF VERCTL-KEY)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'Y' TO CA-EXISTS-SW
+                   PERFORM 4000-BUILD-MAP-FROM-VERCTL
+                   MOVE 'EXISTING RECORD - EDIT AND PRESS PF5 TO SAVE'
+                       TO WS-MSG
+               ELSE
+                   MOVE 'N' TO CA-EXISTS-SW
+                   MOVE LOW-VALUES TO VERMNTO
+                   MOVE REGNIDI TO REGNIDO
+                   MOVE APPLIDI TO APPLIDO
+                   MOVE 'NO RECORD YET - ENTER VERSION/ENV, PF5 SAVES'
+                       TO WS-MSG
+               END-IF
+               PERFORM 5000-RESEND-MAP
+           END-IF.
+
+      *****************************************************************
+      * Save the version/environment the operator keyed.  A record     *
+      * found on the lookup is re-read FOR UPDATE immediately before   *
+      * the REWRITE rather than held locked since the lookup, because  *
+      * CICS does not hold a read lock across a pseudo-conversational  *
+      * screen turnaround.                                             *
+      *****************************************************************
+       2200-RECEIVE-AND-SAVE.
+           EXEC CICS RECEIVE MAP('VERMNT')
+                MAPSET('VERMNTM')
+                INTO(VERMNTI)
+           END-EXEC.
+           IF REGNIDL = 0 OR APPLIDL = 0 OR VERSNL = 0 OR ENVINDL = 0
+               MOVE 'REGION, APPLICATION, VERSION AND ENV ARE REQUIRED'
+                   TO WS-MSG
+           ELSE
+               MOVE REGNIDI TO VERCTL-REGION-ID
+               MOVE APPLIDI TO VERCTL-APPL-ID
+               MOVE VERSNI TO WS-NEW-VERSION
+               MOVE ENVINDI TO WS-NEW-ENV-IND
+               IF NOT WS-NEW-ENV-IND-VALID
+                   MOVE 'ENV MUST BE TEST, QA OR PROD' TO WS-MSG
+               ELSE
+                   IF CA-RECORD-EXISTS
+                       PERFORM 2210-REWRITE-EXISTING
+                   ELSE
+                       PERFORM 2220-WRITE-NEW
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 5000-RESEND-MAP.
+
+       2210-REWRITE-EXISTING.
+           EXEC CICS READ
+                FILE('VERCTL')
+                INTO(VERCTL-RECORD)
+                RIDFLD(VERCTL-KEY)
+                KEYLENGTH(LENGTH OF VERCTL-KEY)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-NEW-VERSION TO VERCTL-VERSION
+               MOVE WS-NEW-ENV-IND TO VERCTL-ENV-IND
+               PERFORM 3000-STAMP-UPDATE-TIME
+               EXEC CICS REWRITE
+                    FILE('VERCTL')
+                    FROM(VERCTL-RECORD)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'SAVED' TO WS-MSG
+               ELSE
+                   MOVE 'UPDATE FAILED - SEE RESP CODE' TO WS-MSG
+               END-IF
+           ELSE
+      *****************************************************************
+      * Record was removed between the lookup and the save - fall     *
+      * back to creating it fresh rather than failing the save.        *
+      *****************************************************************
+               MOVE 'N' TO CA-EXISTS-SW
+               PERFORM 2220-WRITE-NEW
+           END-IF.
+
+       2220-WRITE-NEW.
+           MOVE WS-NEW-VERSION TO VERCTL-VERSION.
+           MOVE WS-NEW-ENV-IND TO VERCTL-ENV-IND.
+           PERFORM 3000-STAMP-UPDATE-TIME.
+           EXEC CICS WRITE
+                FILE('VERCTL')
+                FROM(VERCTL-RECORD)
+                RIDFLD(VERCTL-KEY)
+                KEYLENGTH(LENGTH OF VERCTL-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO CA-EXISTS-SW
+               MOVE 'SAVED' TO WS-MSG
+           ELSE
+               MOVE 'CREATE FAILED - SEE RESP CODE' TO WS-MSG
+           END-IF.
+
+      *****************************************************************
+      * Stamp the record with when it was last maintained and by whom *
+      * the transaction is running as.                                 *
+      *****************************************************************
+       3000-STAMP-UPDATE-TIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(VERCTL-UPD-DATE)
+                TIME(WS-TIME-NUM)
+           END-EXEC.
+           MOVE WS-TIME-NUM TO WS-TIME-DISPLAY.
+           MOVE WS-TIME-DISPLAY TO VERCTL-UPD-TIME.
+
+      *****************************************************************
+      * Move the VERCTL data just read into the map's output fields   *
+      * ready for the operator to review and edit.                     *
+      *****************************************************************
+       4000-BUILD-MAP-FROM-VERCTL.
+           MOVE LOW-VALUES TO VERMNTO.
+           MOVE VERCTL-REGION-ID TO REGNIDO.
+           MOVE VERCTL-APPL-ID TO APPLIDO.
+           MOVE VERCTL-VERSION TO VERSNO.
+           MOVE VERCTL-ENV-IND TO ENVINDO.
+
+      *****************************************************************
+      * Show whatever is currently in the map (the lookup result, a   *
+      * save confirmation, or an error message) and wait for the      *
+      * next key press, carrying the exists-flag forward so a          *
+      * subsequent PF5 on the same screen knows WRITE versus REWRITE.  *
+      *****************************************************************
+       5000-RESEND-MAP.
+           MOVE WS-MSG TO MSGO.
+           EXEC CICS SEND MAP('VERMNT')
+                MAPSET('VERMNTM')
+                DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN
+                TRANSID('VERM')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
