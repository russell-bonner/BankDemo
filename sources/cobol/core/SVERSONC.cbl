@@ -21,6 +21,20 @@
       * Program:     SVERSONC.CBL                                     *
       * Layer:       Screen handling                                  *
       * Function:    Populate screen titles (CICS version)            *
+      *                                                                *
+      * Modification history:                                         *
+      *   Added LK-REGION-ID/LK-ENV-IND to the commarea so screens     *
+      *   can show which CICS region/environment they are running in. *
+      *   Externalised the version banner to the VERCTL control file   *
+      *   so operations can change it without a recompile.             *
+      *   Added caller/version validation - a caller that passes its   *
+      *   own program-id and the version-string length it was built    *
+      *   against now gets a distinct LK-RETURN-CODE back if that      *
+      *   length does not match what this program is about to return, *
+      *   rather than silently handing back a version string the      *
+      *   caller cannot parse.                                         *
+      *   Every invocation is now logged to the VERAUD audit trail,    *
+      *   recording who called, from where, and what was returned.    *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -36,19 +50,110 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *****************************************************************
-      * Version to show on screens                                    *
+      * VERCTL holds the live version banner - accessed through EXEC  *
+      * CICS FILE commands against a resource defined in the CSD, not *
+      * through FILE-CONTROL/FD, so the record only needs to exist in *
+      * WORKING-STORAGE for the INTO option below.                    *
+      *****************************************************************
+       COPY VERCTL.
+
+      *****************************************************************
+      * VERAUD is the audit trail of every call to this program -      *
+      * also accessed through EXEC CICS FILE commands, so it too only  *
+      * needs to exist in WORKING-STORAGE for the FROM option below.   *
+      *****************************************************************
+       COPY VERAUD.
+
+      *****************************************************************
+      * Version to show on screens.  This literal is now only the     *
+      * fallback used when no matching VERCTL-RECORD is found for     *
+      * this region/application - e.g. a newly stood-up region that   *
+      * operations has not maintained yet.                            *
       *****************************************************************
        01  WS-VERSION                              PIC X(7)
            VALUE ' V6.01d'.
 
+       01  WS-REGION-ID                             PIC X(8).
+       01  WS-ENV-IND                               PIC X(4).
+       01  WS-APPLID                                PIC X(8).
+       01  WS-RESP                                  PIC S9(8) COMP.
+
+       01  WS-CTL-APPL-ID                           PIC X(8)
+           VALUE 'SVERSONC'.
+
+       01  WS-USERID                                PIC X(8).
+       01  WS-ABSTIME                                PIC S9(15) COMP-3.
+
+      *****************************************************************
+      * EXEC CICS FORMATTIME's TIME option requires a numeric data     *
+      * area (it hands back HHMMSS as a binary/packed number, not      *
+      * display characters) - WS-TIME-NUM receives that, and is then   *
+      * MOVEd through a zoned intermediate into the audit record's     *
+      * PIC X(6) VERAUD-TIME so it prints as legible digits and, since *
+      * it is part of VERAUD-KEY, still sorts chronologically.         *
+      *****************************************************************
+       01  WS-TIME-NUM                               PIC S9(6) COMP-3.
+       01  WS-TIME-DISPLAY                           PIC 9(6).
+
+       01  WS-REGION-ID-LEN                          PIC S9(4) COMP.
+
+       01  WS-AUDIT-FAIL-MSG.
+           05  FILLER                                PIC X(22)
+               VALUE 'SVERSONC VERAUD WRITE '.
+           05  FILLER                                PIC X(7)
+               VALUE 'FAILED,'.
+           05  FILLER                                PIC X(6)
+               VALUE ' RESP='.
+           05  AFM-RESP                               PIC -(8)9.
+
+      *****************************************************************
+      * Return code handed back to the caller in LK-RETURN-CODE (when  *
+      * the caller's commarea is long enough to carry it).  Kept here  *
+      * in WORKING-STORAGE, rather than set directly into LK-RETURN-   *
+      * CODE, so it always has a defined value even for callers too    *
+      * old to receive it.                                             *
+      *****************************************************************
+       01  WS-RETURN-CODE                           PIC X(2)
+           VALUE '00'.
+           88  WS-RETURN-OK                          VALUE '00'.
+           88  WS-RETURN-VERSION-LEN-MISMATCH        VALUE '04'.
+
+      *****************************************************************
+      * Caller's own program-id, captured off LK-CALLER-PGM (when the  *
+      * caller's commarea is long enough to carry it) purely for       *
+      * problem determination and carried into the VERAUD audit        *
+      * record - spaces for a caller too old to identify itself.       *
+      *****************************************************************
+       01  WS-CALLER-PGM                            PIC X(8)
+           VALUE SPACES.
+
+       COPY VERCOMLN.
+
        LINKAGE SECTION.
-       01  DFHCOMMAREA.
-         05  LK-VERSION                           PIC X(7).          
+       COPY VERCOMM.
 
        PROCEDURE DIVISION.
 
+           PERFORM 1000-GET-REGION-INFO.
+           PERFORM 2000-READ-VERSION-CTL.
+
            MOVE WS-VERSION TO LK-VERSION.
 
+           IF EIBCALEN >= VERCOMM-LEN-REGION
+               MOVE WS-REGION-ID TO LK-REGION-ID
+               MOVE WS-ENV-IND TO LK-ENV-IND
+           END-IF.
+
+           IF EIBCALEN >= VERCOMM-LEN-CALLER-INFO
+               PERFORM 4000-VALIDATE-CALLER
+           END-IF.
+
+           IF EIBCALEN >= VERCOMM-LEN-FULL
+               MOVE WS-RETURN-CODE TO LK-RETURN-CODE
+           END-IF.
+
+           PERFORM 7000-WRITE-AUDIT-REC.
+
       *****************************************************************
       * Now we have to have finished and can return to our invoker.   *
       *****************************************************************
@@ -57,5 +162,124 @@
            END-EXEC.
            GOBACK.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      *****************************************************************
+      * Find out which CICS region we are running in so the caller    *
+      * can tell a test region apart from production.                 *
+      *****************************************************************
+       1000-GET-REGION-INFO.
+           EXEC CICS ASSIGN
+                APPLID(WS-APPLID)
+           END-EXEC.
+           MOVE WS-APPLID TO WS-REGION-ID.
+
+      *****************************************************************
+      * Look up the version banner and environment indicator for this *
+      * region/application in the VERCTL control file.  If no record  *
+      * is found, fall back to the WS-VERSION literal and work out    *
+      * the environment from the region-id naming convention.         *
+      *****************************************************************
+       2000-READ-VERSION-CTL.
+           MOVE WS-REGION-ID TO VERCTL-REGION-ID.
+           MOVE WS-CTL-APPL-ID TO VERCTL-APPL-ID.
+           EXEC CICS READ
+                FILE('VERCTL')
+                INTO(VERCTL-RECORD)
+                RIDFLD(VERCTL-KEY)
+                KEYLENGTH(LENGTH OF VERCTL-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE VERCTL-VERSION TO WS-VERSION
+               MOVE VERCTL-ENV-IND TO WS-ENV-IND
+           ELSE
+               PERFORM 1100-SET-ENV-IND
+           END-IF.
+
+      *****************************************************************
+      * Work out the environment indicator from the region-id naming  *
+      * convention - last character T/Q/P for test/QA/production.     *
+      * EXEC CICS ASSIGN APPLID returns the APPLID left-justified and  *
+      * space-padded to 8 characters, and APPLIDs in this estate are   *
+      * not all 8 characters long, so the environment letter is not   *
+      * reliably in position 8 - it is whatever the last non-space      *
+      * character of the APPLID is.  Defaults to UNKN (rather than     *
+      * PROD) both for a region with no recognised suffix and for one  *
+      * with no APPLID at all, so an unrecognised region never looks   *
+      * like production when it is not.                                *
+      *****************************************************************
+       1100-SET-ENV-IND.
+           COMPUTE WS-REGION-ID-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-REGION-ID)).
+           IF WS-REGION-ID-LEN = 0
+               MOVE 'UNKN' TO WS-ENV-IND
+           ELSE
+               EVALUATE WS-REGION-ID(WS-REGION-ID-LEN:1)
+                   WHEN 'T'
+                       MOVE 'TEST' TO WS-ENV-IND
+                   WHEN 'Q'
+                       MOVE 'QA  ' TO WS-ENV-IND
+                   WHEN 'P'
+                       MOVE 'PROD' TO WS-ENV-IND
+                   WHEN OTHER
+                       MOVE 'UNKN' TO WS-ENV-IND
+               END-EVALUATE
+           END-IF.
+
+      *****************************************************************
+      * A caller that knows about LK-CALLER-INFO passes its own       *
+      * program-id (for problem determination) and the length of the  *
+      * version string it was built to receive.  If that length does  *
+      * not match the length of the version string we are about to    *
+      * hand back, flag it via LK-RETURN-CODE instead of letting the   *
+      * caller misread a truncated or overrun value.                  *
+      *****************************************************************
+       4000-VALIDATE-CALLER.
+           MOVE LK-CALLER-PGM TO WS-CALLER-PGM.
+           IF LK-CALLER-VER-LEN NOT = LENGTH OF WS-VERSION
+               SET WS-RETURN-VERSION-LEN-MISMATCH TO TRUE
+           ELSE
+               SET WS-RETURN-OK TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * Write one audit record per invocation - who called (terminal, *
+      * task, userid), when, and what version/return code went back.  *
+      *****************************************************************
+       7000-WRITE-AUDIT-REC.
+           EXEC CICS ASSIGN
+                USERID(WS-USERID)
+           END-EXEC.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(VERAUD-DATE)
+                TIME(WS-TIME-NUM)
+           END-EXEC.
+           MOVE WS-TIME-NUM TO WS-TIME-DISPLAY.
+           MOVE WS-TIME-DISPLAY TO VERAUD-TIME.
+           MOVE WS-REGION-ID TO VERAUD-REGION-ID.
+           MOVE EIBTASKN TO VERAUD-TASK-NUM.
+           MOVE EIBTRMID TO VERAUD-TRMID.
+           MOVE WS-USERID TO VERAUD-USERID.
+           MOVE WS-VERSION TO VERAUD-VERSION-RETURNED.
+           MOVE WS-RETURN-CODE TO VERAUD-RETURN-CODE.
+           MOVE WS-CALLER-PGM TO VERAUD-CALLER-PGM.
+           EXEC CICS WRITE
+                FILE('VERAUD')
+                FROM(VERAUD-RECORD)
+                RIDFLD(VERAUD-KEY)
+                KEYLENGTH(LENGTH OF VERAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-RESP TO AFM-RESP
+               EXEC CICS WRITEQ TD
+                    QUEUE('CSMT')
+                    FROM(WS-AUDIT-FAIL-MSG)
+                    LENGTH(LENGTH OF WS-AUDIT-FAIL-MSG)
+               END-EXEC
+           END-IF.
 
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
