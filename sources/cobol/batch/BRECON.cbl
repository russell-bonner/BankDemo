@@ -0,0 +1,290 @@
+      *****************************************************************
+      * Program:     BRECON.CBL                                       *
+      * Layer:       Batch                                            *
+      * Function:    Nightly reconciliation - for every ACCOUNT,      *
+      *              sums all of its PROCTRAN movements and compares  *
+      *              the total to the account's balance field,        *
+      *              printing an exception for any account that does  *
+      *              not tie out.  ACCOUNT and PROCTRAN are both      *
+      *              keyed sort-code-then-account-number, so the two  *
+      *              files are processed together like a classic      *
+      *              three-way match/merge, in a single sequential    *
+      *              pass of each.  A PROCTRAN record with no          *
+      *              matching account - whether it sorts ahead of the *
+      *              account currently being matched or is left over  *
+      *              once every ACCOUNT has been matched off - is     *
+      *              reported as an exception rather than silently    *
+      *              skipped or misattributed to the wrong account.   *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BRECON.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO ACCOUNT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-KEY
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT PROCTRAN-FILE ASSIGN TO PROCTRAN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROCTRAN-KEY
+               FILE STATUS IS WS-PROCTRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCOUNT.
+
+       FD  PROCTRAN-FILE.
+           COPY PROCTRAN.
+
+       FD  REPORT-FILE.
+       01  RPT-LINE                                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS                        PIC X(2).
+           88  WS-ACCOUNT-OK                        VALUE '00'.
+
+       01  WS-PROCTRAN-STATUS                       PIC X(2).
+           88  WS-PROCTRAN-OK                       VALUE '00'.
+
+       01  WS-REPORT-STATUS                         PIC X(2).
+           88  WS-REPORT-OK                         VALUE '00'.
+
+       01  WS-END-OF-ACCOUNTS-SW                    PIC X VALUE 'N'.
+           88  WS-END-OF-ACCOUNTS                   VALUE 'Y'.
+
+       01  WS-END-OF-PROCTRAN-SW                    PIC X VALUE 'N'.
+           88  WS-END-OF-PROCTRAN                   VALUE 'Y'.
+
+       01  WS-CURRENT-KEY.
+           05  WS-CURRENT-SORT-CODE                 PIC 9(6).
+           05  WS-CURRENT-ACCT-NUMBER               PIC 9(8).
+
+       01  WS-PROCTRAN-ACCT-KEY.
+           05  WS-PT-SORT-CODE                      PIC 9(6).
+           05  WS-PT-ACCT-NUMBER                    PIC 9(8).
+
+       01  WS-ACCT-BAL-SAVE                          PIC S9(10)V99
+                                                       COMP-3.
+       01  WS-RUNNING-TOTAL                          PIC S9(10)V99
+                                                       COMP-3.
+       01  WS-DIFFERENCE                             PIC S9(10)V99
+                                                       COMP-3.
+
+       01  WS-ACCOUNTS-CHECKED                       PIC 9(9) COMP
+                                                       VALUE 0.
+       01  WS-EXCEPTIONS-FOUND                       PIC 9(9) COMP
+                                                       VALUE 0.
+       01  WS-ORPHANS-FOUND                          PIC 9(9) COMP
+                                                       VALUE 0.
+
+       01  WS-RPT-HEADING1                           PIC X(132)
+           VALUE 'PROCTRAN / ACCOUNT RECONCILIATION EXCEPTION REPORT'.
+       01  WS-RPT-HEADING2                           PIC X(132)
+           VALUE 'SORT-CODE ACCT-NUMBER  PROCTRAN-TOTAL  ACCOUNT-BALA
+      -    'NCE  DIFFERENCE'.
+
+       01  WS-RPT-DETAIL.
+           05  RD-SORT-CODE                         PIC 9(6).
+           05  FILLER                                PIC X(1)
+               VALUE SPACE.
+           05  RD-ACCT-NUMBER                        PIC 9(8).
+           05  FILLER                                PIC X(3)
+               VALUE SPACE.
+           05  RD-PROCTRAN-TOTAL                     PIC -(9)9.99.
+           05  FILLER                                PIC X(2)
+               VALUE SPACE.
+           05  RD-ACCOUNT-BALANCE                    PIC -(9)9.99.
+           05  FILLER                                PIC X(2)
+               VALUE SPACE.
+           05  RD-DIFFERENCE                         PIC -(9)9.99.
+
+      *****************************************************************
+      * A PROCTRAN record is only ever consumed by 2100-ACCUMULATE-    *
+      * PROCTRAN when its key exactly matches the account currently    *
+      * being processed - a record with no matching ACCOUNT (whether   *
+      * it sorts ahead of the current account or past the last one)    *
+      * is reported on this line by 3000 instead of being silently     *
+      * skipped or folded into some other account's total.             *
+      *****************************************************************
+       01  WS-RPT-ORPHAN-DETAIL.
+           05  RO-SORT-CODE                         PIC 9(6).
+           05  FILLER                                PIC X(1)
+               VALUE SPACE.
+           05  RO-ACCT-NUMBER                        PIC 9(8).
+           05  FILLER                                PIC X(3)
+               VALUE SPACE.
+           05  RO-AMOUNT                             PIC -(9)9.99.
+           05  FILLER                                PIC X(2)
+               VALUE SPACE.
+           05  RO-STATUS                             PIC X(30)
+               VALUE 'PROCTRAN HAS NO MATCHING ACCT'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISE.
+           PERFORM 2000-PROCESS-ACCOUNTS
+               UNTIL WS-END-OF-ACCOUNTS.
+           PERFORM 3000-REPORT-ORPHAN-PROCTRAN
+               UNTIL WS-END-OF-PROCTRAN.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+      *****************************************************************
+      * Open the files, write the report heading and prime the first  *
+      * record from each of ACCOUNT and PROCTRAN.                     *
+      *****************************************************************
+       1000-INITIALISE.
+           OPEN INPUT ACCOUNT-FILE.
+           IF NOT WS-ACCOUNT-OK
+               DISPLAY 'BRECON - UNABLE TO OPEN ACCOUNT, STATUS='
+                   WS-ACCOUNT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT PROCTRAN-FILE.
+           IF NOT WS-PROCTRAN-OK
+               DISPLAY 'BRECON - UNABLE TO OPEN PROCTRAN, STATUS='
+                   WS-PROCTRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'BRECON - UNABLE TO OPEN RECONRPT, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RPT-HEADING1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-RPT-HEADING2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE LOW-VALUES TO ACCT-KEY.
+           START ACCOUNT-FILE
+               KEY IS NOT LESS THAN ACCT-KEY
+               INVALID KEY
+                   SET WS-END-OF-ACCOUNTS TO TRUE
+           END-START.
+           IF NOT WS-END-OF-ACCOUNTS
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-ACCOUNTS TO TRUE
+               END-READ
+           END-IF.
+
+           MOVE LOW-VALUES TO PROCTRAN-KEY.
+           START PROCTRAN-FILE
+               KEY IS NOT LESS THAN PROCTRAN-KEY
+               INVALID KEY
+                   SET WS-END-OF-PROCTRAN TO TRUE
+           END-START.
+           PERFORM 2110-READ-NEXT-PROCTRAN.
+
+      *****************************************************************
+      * Sum the PROCTRAN movements belonging to the current account,  *
+      * compare the total to the account's balance and move on to the *
+      * next account.                                                  *
+      *****************************************************************
+       2000-PROCESS-ACCOUNTS.
+           MOVE ACCT-SORT-CODE TO WS-CURRENT-SORT-CODE.
+           MOVE ACCT-NUMBER TO WS-CURRENT-ACCT-NUMBER.
+           MOVE ACCT-BALANCE TO WS-ACCT-BAL-SAVE.
+           MOVE 0 TO WS-RUNNING-TOTAL.
+
+      *****************************************************************
+      * A PROCTRAN record sorting behind the current account (i.e.    *
+      * one whose key matches no ACCOUNT at all) would otherwise stop *
+      * this account's UNTIL test dead on the first check and leave   *
+      * the cursor stuck there for every account that follows - drain *
+      * any such orphans, reporting each one, before matching against *
+      * this account.                                                  *
+      *****************************************************************
+           PERFORM 3000-REPORT-ORPHAN-PROCTRAN
+               UNTIL WS-END-OF-PROCTRAN
+                  OR WS-PROCTRAN-ACCT-KEY NOT < WS-CURRENT-KEY.
+
+           PERFORM 2100-ACCUMULATE-PROCTRAN
+               UNTIL WS-END-OF-PROCTRAN
+                  OR WS-PROCTRAN-ACCT-KEY NOT = WS-CURRENT-KEY.
+
+           PERFORM 2200-COMPARE-AND-REPORT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       2100-ACCUMULATE-PROCTRAN.
+           ADD PROCT-AMOUNT TO WS-RUNNING-TOTAL.
+           PERFORM 2110-READ-NEXT-PROCTRAN.
+
+       2110-READ-NEXT-PROCTRAN.
+           READ PROCTRAN-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-PROCTRAN TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-PROCTRAN
+               MOVE PROCT-SORT-CODE TO WS-PT-SORT-CODE
+               MOVE PROCT-ACCT-NUMBER TO WS-PT-ACCT-NUMBER
+           END-IF.
+
+      *****************************************************************
+      * Print an exception line for any account where the PROCTRAN    *
+      * total does not match the account's balance.                   *
+      *****************************************************************
+       2200-COMPARE-AND-REPORT.
+           IF WS-RUNNING-TOTAL NOT = WS-ACCT-BAL-SAVE
+               COMPUTE WS-DIFFERENCE =
+                   WS-ACCT-BAL-SAVE - WS-RUNNING-TOTAL
+               MOVE WS-CURRENT-SORT-CODE TO RD-SORT-CODE
+               MOVE WS-CURRENT-ACCT-NUMBER TO RD-ACCT-NUMBER
+               MOVE WS-RUNNING-TOTAL TO RD-PROCTRAN-TOTAL
+               MOVE WS-ACCT-BAL-SAVE TO RD-ACCOUNT-BALANCE
+               MOVE WS-DIFFERENCE TO RD-DIFFERENCE
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-EXCEPTIONS-FOUND
+           END-IF.
+
+      *****************************************************************
+      * Report one PROCTRAN record that has no matching ACCOUNT and    *
+      * advance the cursor past it.  Called both from 2000, for an     *
+      * orphan sorting ahead of the account currently being matched,   *
+      * and - once every ACCOUNT has been matched off - from 0000-MAIN *
+      * to drain any orphans left at the end of PROCTRAN.               *
+      *****************************************************************
+       3000-REPORT-ORPHAN-PROCTRAN.
+           MOVE PROCT-SORT-CODE TO RO-SORT-CODE.
+           MOVE PROCT-ACCT-NUMBER TO RO-ACCT-NUMBER.
+           MOVE PROCT-AMOUNT TO RO-AMOUNT.
+           MOVE WS-RPT-ORPHAN-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-ORPHANS-FOUND.
+           PERFORM 2110-READ-NEXT-PROCTRAN.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-FILE.
+           CLOSE PROCTRAN-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'BRECON - ACCOUNTS CHECKED  : ' WS-ACCOUNTS-CHECKED.
+           DISPLAY 'BRECON - EXCEPTIONS FOUND  : ' WS-EXCEPTIONS-FOUND.
+           DISPLAY 'BRECON - ORPHAN PROCTRANS  : ' WS-ORPHANS-FOUND.
