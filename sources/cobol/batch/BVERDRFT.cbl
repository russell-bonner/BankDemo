@@ -0,0 +1,198 @@
+      *****************************************************************
+      * Program:     BVERDRFT.CBL                                     *
+      * Layer:       Batch                                            *
+      * Function:    Cross-region version drift report - reads the    *
+      *              VERAUD audit trail (one record per SVERSONC       *
+      *              invocation) to find the newest version string    *
+      *              reported anywhere in the estate, then groups the  *
+      *              same records by region and flags any region      *
+      *              whose most recently reported version is older    *
+      *              than that system-wide newest, so a stuck or       *
+      *              failed rollout shows up the morning after rather  *
+      *              than when a customer notices it.  VERAUD is keyed *
+      *              region-then-date-then-time-then-task, so a single *
+      *              sequential pass already presents each region's    *
+      *              records together and in chronological order.      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BVERDRFT.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERAUD-FILE ASSIGN TO VERAUD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VERAUD-KEY
+               FILE STATUS IS WS-VERAUD-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO VERDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VERAUD-FILE.
+           COPY VERAUD.
+
+       FD  REPORT-FILE.
+       01  RPT-LINE                                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VERAUD-STATUS                         PIC X(2).
+           88  WS-VERAUD-OK                         VALUE '00'.
+
+       01  WS-REPORT-STATUS                         PIC X(2).
+           88  WS-REPORT-OK                         VALUE '00'.
+
+       01  WS-END-OF-VERAUD-SW                      PIC X VALUE 'N'.
+           88  WS-END-OF-VERAUD                     VALUE 'Y'.
+
+       01  WS-MAX-VERSION                            PIC X(7)
+           VALUE LOW-VALUES.
+
+       01  WS-CURRENT-REGION                         PIC X(8).
+       01  WS-CURRENT-REGION-VERSION                 PIC X(7).
+
+       01  WS-REGIONS-CHECKED                        PIC 9(9) COMP
+                                                       VALUE 0.
+       01  WS-REGIONS-BEHIND                         PIC 9(9) COMP
+                                                       VALUE 0.
+
+       01  WS-RPT-HEADING1                           PIC X(132)
+           VALUE 'CROSS-REGION VERSION DRIFT REPORT'.
+       01  WS-RPT-HEADING2                           PIC X(132)
+           VALUE 'REGION-ID  LATEST-VERSION  NEWEST-SYSTEMWIDE  STAT
+      -    'US'.
+
+       01  WS-RPT-DETAIL.
+           05  RD-REGION-ID                         PIC X(8).
+           05  FILLER                                PIC X(3)
+               VALUE SPACE.
+           05  RD-REGION-VERSION                     PIC X(7).
+           05  FILLER                                PIC X(9)
+               VALUE SPACE.
+           05  RD-MAX-VERSION                        PIC X(7).
+           05  FILLER                                PIC X(9)
+               VALUE SPACE.
+           05  RD-STATUS                             PIC X(20)
+               VALUE 'BEHIND - CHECK BUILD'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISE.
+           PERFORM 2000-FIND-MAX-VERSION.
+           PERFORM 3000-PROCESS-REGIONS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+      *****************************************************************
+      * Open the files and write the report heading.                  *
+      *****************************************************************
+       1000-INITIALISE.
+           OPEN INPUT VERAUD-FILE.
+           IF NOT WS-VERAUD-OK
+               DISPLAY 'BVERDRFT - UNABLE TO OPEN VERAUD, STATUS='
+                   WS-VERAUD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'BVERDRFT - UNABLE TO OPEN VERDRPT, STATUS='
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RPT-HEADING1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-RPT-HEADING2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      * First pass - read every audit record just to find the newest  *
+      * version string reported anywhere, regardless of region.       *
+      *****************************************************************
+       2000-FIND-MAX-VERSION.
+           MOVE LOW-VALUES TO VERAUD-KEY.
+           START VERAUD-FILE
+               KEY IS NOT LESS THAN VERAUD-KEY
+               INVALID KEY
+                   SET WS-END-OF-VERAUD TO TRUE
+           END-START.
+           PERFORM UNTIL WS-END-OF-VERAUD
+               READ VERAUD-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-VERAUD TO TRUE
+               END-READ
+               IF NOT WS-END-OF-VERAUD
+                   IF VERAUD-VERSION-RETURNED > WS-MAX-VERSION
+                       MOVE VERAUD-VERSION-RETURNED TO WS-MAX-VERSION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * Second pass - re-open to rewind, then walk the file again     *
+      * grouping by region (the key already sorts that way) and       *
+      * keeping the last - i.e. most recent - version reported by     *
+      * each region as it goes.                                       *
+      *****************************************************************
+       3000-PROCESS-REGIONS.
+           CLOSE VERAUD-FILE.
+           OPEN INPUT VERAUD-FILE.
+           MOVE 'N' TO WS-END-OF-VERAUD-SW.
+           MOVE LOW-VALUES TO VERAUD-KEY.
+           START VERAUD-FILE
+               KEY IS NOT LESS THAN VERAUD-KEY
+               INVALID KEY
+                   SET WS-END-OF-VERAUD TO TRUE
+           END-START.
+           IF NOT WS-END-OF-VERAUD
+               PERFORM 3100-READ-NEXT-VERAUD
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-VERAUD
+               MOVE VERAUD-REGION-ID TO WS-CURRENT-REGION
+               PERFORM 3200-ACCUMULATE-REGION
+                   UNTIL WS-END-OF-VERAUD
+                      OR VERAUD-REGION-ID NOT = WS-CURRENT-REGION
+               PERFORM 3300-COMPARE-AND-REPORT
+               ADD 1 TO WS-REGIONS-CHECKED
+           END-PERFORM.
+
+       3100-READ-NEXT-VERAUD.
+           READ VERAUD-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-VERAUD TO TRUE
+           END-READ.
+
+       3200-ACCUMULATE-REGION.
+           MOVE VERAUD-VERSION-RETURNED TO WS-CURRENT-REGION-VERSION.
+           PERFORM 3100-READ-NEXT-VERAUD.
+
+      *****************************************************************
+      * Print an exception line for any region whose most recently    *
+      * reported version is older than the system-wide newest.        *
+      *****************************************************************
+       3300-COMPARE-AND-REPORT.
+           IF WS-CURRENT-REGION-VERSION < WS-MAX-VERSION
+               MOVE WS-CURRENT-REGION TO RD-REGION-ID
+               MOVE WS-CURRENT-REGION-VERSION TO RD-REGION-VERSION
+               MOVE WS-MAX-VERSION TO RD-MAX-VERSION
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-REGIONS-BEHIND
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE VERAUD-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'BVERDRFT - REGIONS CHECKED : ' WS-REGIONS-CHECKED.
+           DISPLAY 'BVERDRFT - REGIONS BEHIND  : ' WS-REGIONS-BEHIND.
