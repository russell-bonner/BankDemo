@@ -0,0 +1,315 @@
+      *****************************************************************
+      * Program:     BINTPOST.CBL                                     *
+      * Layer:       Batch                                            *
+      * Function:    Nightly interest posting - reads every ACCOUNT   *
+      *              record, calculates the daily interest due, posts *
+      *              an interest-credit transaction to PROCTRAN and   *
+      *              updates the account balance.                     *
+      *                                                                *
+      * Modification history:                                         *
+      *   Added checkpoint/restart - a checkpoint is taken to INTCKPT  *
+      *   every WS-CHECKPOINT-EVERY accounts, and a rerun for a        *
+      *   run-date that already has a checkpoint record starts        *
+      *   (via START) just past the last account processed, saving a  *
+      *   rerun from rescanning the whole file.  The checkpoint alone  *
+      *   only narrows the window a crash can land in, so each account *
+      *   is also checked against PROCTRAN for a same-day INT record   *
+      *   already posted before interest is calculated, making a      *
+      *   rerun safe to reprocess an account no matter where the      *
+      *   crash happened relative to the last checkpoint.              *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BINTPOST.
+       DATE-WRITTEN.
+           August 2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO ACCOUNT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-KEY
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT PROCTRAN-FILE ASSIGN TO PROCTRAN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROCTRAN-KEY
+               FILE STATUS IS WS-PROCTRAN-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO INTCKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-RUN-DATE
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCOUNT.
+
+       FD  PROCTRAN-FILE.
+           COPY PROCTRAN.
+
+       FD  CKPT-FILE.
+           COPY INTCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS                        PIC X(2).
+           88  WS-ACCOUNT-OK                        VALUE '00'.
+
+       01  WS-PROCTRAN-STATUS                       PIC X(2).
+           88  WS-PROCTRAN-OK                       VALUE '00'.
+
+       01  WS-CKPT-STATUS                           PIC X(2).
+           88  WS-CKPT-OK                           VALUE '00'.
+           88  WS-CKPT-NOT-FOUND                    VALUE '23'.
+
+       01  WS-EOF-SW                                PIC X VALUE 'N'.
+           88  WS-END-OF-ACCOUNTS                   VALUE 'Y'.
+
+       01  WS-RESTART-SW                            PIC X VALUE 'N'.
+           88  WS-IS-RESTART                        VALUE 'Y'.
+
+       01  WS-ALREADY-POSTED-SW                     PIC X VALUE 'N'.
+           88  WS-ALREADY-POSTED                    VALUE 'Y'.
+
+       01  WS-PROCT-EOF-SW                          PIC X VALUE 'N'.
+           88  WS-PROCT-EOF                         VALUE 'Y'.
+
+       01  WS-RUN-DATE                               PIC X(8).
+       01  WS-RUN-TIME                               PIC X(6).
+       01  WS-SEQ                                    PIC 9(4) VALUE 0.
+
+       01  WS-START-KEY.
+           05  WS-START-SORT-CODE                   PIC 9(6).
+           05  WS-START-ACCT-NUMBER                 PIC 9(8).
+
+      *****************************************************************
+      * How often (in accounts processed) a checkpoint is taken.      *
+      *****************************************************************
+       01  WS-CHECKPOINT-EVERY                       PIC 9(5)
+           VALUE 1000.
+
+       01  WS-INTEREST                               PIC S9(10)V99
+                                                       COMP-3.
+
+       01  WS-ACCOUNTS-READ                          PIC 9(9) COMP
+                                                       VALUE 0.
+       01  WS-INTEREST-POSTED                        PIC 9(9) COMP
+                                                       VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISE.
+           PERFORM 2000-PROCESS-ACCOUNTS
+               UNTIL WS-END-OF-ACCOUNTS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+      *****************************************************************
+      * Open the files, decide whether this is a fresh run or a       *
+      * restart of a run that already checkpointed some progress for  *
+      * today, and position ACCOUNT at the right starting record.     *
+      *****************************************************************
+       1000-INITIALISE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT WS-ACCOUNT-OK
+               DISPLAY 'BINTPOST - UNABLE TO OPEN ACCOUNT, STATUS='
+                   WS-ACCOUNT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O PROCTRAN-FILE.
+           IF NOT WS-PROCTRAN-OK
+               DISPLAY 'BINTPOST - UNABLE TO OPEN PROCTRAN, STATUS='
+                   WS-PROCTRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O CKPT-FILE.
+           IF NOT WS-CKPT-OK
+               DISPLAY 'BINTPOST - UNABLE TO OPEN INTCKPT, STATUS='
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-ESTABLISH-START-POINT.
+
+           IF WS-IS-RESTART
+               MOVE WS-START-KEY TO ACCT-KEY
+               START ACCOUNT-FILE
+                   KEY IS GREATER THAN ACCT-KEY
+                   INVALID KEY
+                       SET WS-END-OF-ACCOUNTS TO TRUE
+               END-START
+               DISPLAY 'BINTPOST - RESTARTING AFTER ' WS-START-KEY
+                   ' (' WS-ACCOUNTS-READ ' ACCOUNTS ALREADY DONE)'
+           ELSE
+               MOVE LOW-VALUES TO ACCT-KEY
+               START ACCOUNT-FILE
+                   KEY IS NOT LESS THAN ACCT-KEY
+                   INVALID KEY
+                       SET WS-END-OF-ACCOUNTS TO TRUE
+               END-START
+           END-IF.
+
+      *****************************************************************
+      * Look for today's checkpoint record.  If one exists, a         *
+      * previous run for today got partway through - pick up the      *
+      * last key and item count it saved.  If not, this is the first  *
+      * run for today - create a zeroed checkpoint record to update   *
+      * as we go.                                                      *
+      *****************************************************************
+       1100-ESTABLISH-START-POINT.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           READ CKPT-FILE
+               INVALID KEY
+                   SET WS-CKPT-NOT-FOUND TO TRUE
+           END-READ.
+           IF WS-CKPT-OK
+               SET WS-IS-RESTART TO TRUE
+               MOVE CKPT-LAST-KEY TO WS-START-KEY
+               MOVE CKPT-ITEM-COUNT TO WS-ACCOUNTS-READ
+           ELSE
+               MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+               MOVE LOW-VALUES TO CKPT-LAST-KEY
+               MOVE 0 TO CKPT-ITEM-COUNT
+               WRITE INTCKPT-RECORD
+                   INVALID KEY
+                       DISPLAY 'BINTPOST - UNABLE TO CREATE CHECKPOINT'
+               END-WRITE
+           END-IF.
+
+      *****************************************************************
+      * Read the next account and post interest for it.               *
+      *****************************************************************
+       2000-PROCESS-ACCOUNTS.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-ACCOUNTS TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-ACCOUNTS
+               ADD 1 TO WS-ACCOUNTS-READ
+               PERFORM 3000-CALC-AND-POST-INTEREST
+               PERFORM 3300-CHECKPOINT-IF-DUE
+           END-IF.
+
+      *****************************************************************
+      * Interest rate is an annual percentage - divide by 100 to get  *
+      * a decimal rate and by 365 to get one day's interest.  Skip an  *
+      * account that already has today's INT record in PROCTRAN - a   *
+      * restart that lands between checkpoints would otherwise         *
+      * recompute and re-post interest already applied to the balance. *
+      *****************************************************************
+       3000-CALC-AND-POST-INTEREST.
+           PERFORM 3050-CHECK-ALREADY-POSTED.
+           IF NOT WS-ALREADY-POSTED
+               COMPUTE WS-INTEREST ROUNDED =
+                   ACCT-BALANCE * ACCT-INTEREST-RATE / 100 / 365
+               IF WS-INTEREST NOT = 0
+                   ADD WS-INTEREST TO ACCT-BALANCE
+                   ADD WS-INTEREST TO ACCT-AVAILABLE-BALANCE
+                   PERFORM 3100-REWRITE-ACCOUNT
+                   PERFORM 3200-WRITE-PROCTRAN
+                   ADD 1 TO WS-INTEREST-POSTED
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * Look for an INT-type PROCTRAN record already posted today for  *
+      * this account.  PROCTRAN is keyed sort-code+account+date+time+  *
+      * seq, so starting at the low end of today's records for this    *
+      * account and reading forward until the sort-code/account/date   *
+      * prefix changes finds it without an alternate index.            *
+      *****************************************************************
+       3050-CHECK-ALREADY-POSTED.
+           MOVE 'N' TO WS-ALREADY-POSTED-SW.
+           MOVE 'N' TO WS-PROCT-EOF-SW.
+           MOVE LOW-VALUES TO PROCTRAN-KEY.
+           MOVE ACCT-SORT-CODE TO PROCT-SORT-CODE.
+           MOVE ACCT-NUMBER TO PROCT-ACCT-NUMBER.
+           MOVE WS-RUN-DATE TO PROCT-DATE.
+           START PROCTRAN-FILE
+               KEY IS NOT LESS THAN PROCTRAN-KEY
+               INVALID KEY
+                   SET WS-PROCT-EOF TO TRUE
+           END-START.
+           PERFORM UNTIL WS-PROCT-EOF OR WS-ALREADY-POSTED
+               READ PROCTRAN-FILE NEXT RECORD
+                   AT END
+                       SET WS-PROCT-EOF TO TRUE
+               END-READ
+               IF NOT WS-PROCT-EOF
+                   IF PROCT-SORT-CODE = ACCT-SORT-CODE
+                       AND PROCT-ACCT-NUMBER = ACCT-NUMBER
+                       AND PROCT-DATE = WS-RUN-DATE
+                       IF PROCT-TYPE-CODE = 'INT'
+                           SET WS-ALREADY-POSTED TO TRUE
+                       END-IF
+                   ELSE
+                       SET WS-PROCT-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3100-REWRITE-ACCOUNT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'BINTPOST - REWRITE FAILED FOR ACCOUNT '
+                       ACCT-KEY
+           END-REWRITE.
+
+       3200-WRITE-PROCTRAN.
+           ADD 1 TO WS-SEQ.
+           MOVE ACCT-SORT-CODE TO PROCT-SORT-CODE.
+           MOVE ACCT-NUMBER TO PROCT-ACCT-NUMBER.
+           MOVE WS-RUN-DATE TO PROCT-DATE.
+           MOVE WS-RUN-TIME TO PROCT-TIME.
+           MOVE WS-SEQ TO PROCT-SEQ.
+           MOVE 'INT' TO PROCT-TYPE-CODE.
+           MOVE WS-INTEREST TO PROCT-AMOUNT.
+           MOVE 'DAILY INTEREST' TO PROCT-DESCRIPTION.
+           WRITE PROCTRAN-RECORD
+               INVALID KEY
+                   DISPLAY 'BINTPOST - WRITE FAILED FOR PROCTRAN '
+                       PROCTRAN-KEY
+           END-WRITE.
+
+      *****************************************************************
+      * Save progress to the restart file every WS-CHECKPOINT-EVERY    *
+      * accounts, so a rerun after an abend does not have to           *
+      * reprocess work already done.                                   *
+      *****************************************************************
+       3300-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-ACCOUNTS-READ WS-CHECKPOINT-EVERY) = 0
+               PERFORM 3310-WRITE-CHECKPOINT
+           END-IF.
+
+       3310-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           MOVE ACCT-KEY TO CKPT-LAST-KEY.
+           MOVE WS-ACCOUNTS-READ TO CKPT-ITEM-COUNT.
+           REWRITE INTCKPT-RECORD
+               INVALID KEY
+                   DISPLAY 'BINTPOST - CHECKPOINT REWRITE FAILED AT '
+                       ACCT-KEY
+           END-REWRITE.
+
+       9000-TERMINATE.
+           PERFORM 3310-WRITE-CHECKPOINT.
+           CLOSE ACCOUNT-FILE.
+           CLOSE PROCTRAN-FILE.
+           CLOSE CKPT-FILE.
+           DISPLAY 'BINTPOST - ACCOUNTS READ   : ' WS-ACCOUNTS-READ.
+           DISPLAY 'BINTPOST - INTEREST POSTED : ' WS-INTEREST-POSTED.
