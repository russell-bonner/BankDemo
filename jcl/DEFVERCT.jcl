@@ -0,0 +1,20 @@
+//DEFVERCT JOB (ACCTNO),'DEFINE VERCTL',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the VERCTL control file - one record per region/       *
+//* application holding the version banner text SVERSONC shows.   *
+//* Maintained through the version-control maintenance            *
+//* transaction, not by recompiling SVERSONC.                     *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.VERCTL.KSDS)              -
+         INDEXED                                      -
+         KEYS(16 0)                                   -
+         RECORDSIZE(51 51)                            -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(1 1) )                                -
+         DATA   (NAME(PROD.VERCTL.KSDS.DATA))         -
+         INDEX  (NAME(PROD.VERCTL.KSDS.INDEX))
+/*
