@@ -0,0 +1,18 @@
+//DEFCUST  JOB (ACCTNO),'DEFINE CUSTOMER',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the CUSTOMER master file - a VSAM KSDS keyed by         *
+//* customer number (see copybooks/CUSTOMER.cpy).                  *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CUSTOMER.KSDS)            -
+         INDEXED                                      -
+         KEYS(10 0)                                   -
+         RECORDSIZE(169 169)                          -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(100 20) )                             -
+         DATA   (NAME(PROD.CUSTOMER.KSDS.DATA))       -
+         INDEX  (NAME(PROD.CUSTOMER.KSDS.INDEX))
+/*
