@@ -0,0 +1,19 @@
+//DEFCKPT  JOB (ACCTNO),'DEFINE INTCKPT',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the INTCKPT restart file for the nightly interest       *
+//* batch - a small VSAM KSDS keyed by run-date (see               *
+//* copybooks/INTCKPT.cpy).                                        *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.INTCKPT.KSDS)               -
+         INDEXED                                         -
+         KEYS(8 0)                                       -
+         RECORDSIZE(31 31)                               -
+         FREESPACE(10 10)                                -
+         VOLUMES(SYSDA1)                                 -
+         TRACKS(5 5) )                                   -
+         DATA   (NAME(PROD.INTCKPT.KSDS.DATA))           -
+         INDEX  (NAME(PROD.INTCKPT.KSDS.INDEX))
+/*
