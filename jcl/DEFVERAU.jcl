@@ -0,0 +1,19 @@
+//DEFVERAU JOB (ACCTNO),'DEFINE VERAUD',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the VERAUD audit trail - a VSAM KSDS keyed by region +  *
+//* date/time/task (see copybooks/VERAUD.cpy), written once per     *
+//* SVERSONC invocation.                                            *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.VERAUD.KSDS)                -
+         INDEXED                                         -
+         KEYS(29 0)                                      -
+         RECORDSIZE(60 60)                               -
+         FREESPACE(10 10)                                -
+         VOLUMES(SYSDA1)                                 -
+         TRACKS(200 40) )                                -
+         DATA   (NAME(PROD.VERAUD.KSDS.DATA))            -
+         INDEX  (NAME(PROD.VERAUD.KSDS.INDEX))
+/*
