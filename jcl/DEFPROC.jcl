@@ -0,0 +1,18 @@
+//DEFPROC  JOB (ACCTNO),'DEFINE PROCTRAN',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the PROCTRAN transaction log - a VSAM KSDS keyed by     *
+//* account + date/time/seq (see copybooks/PROCTRAN.cpy).          *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.PROCTRAN.KSDS)            -
+         INDEXED                                      -
+         KEYS(32 0)                                   -
+         RECORDSIZE(92 92)                            -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(200 40) )                             -
+         DATA   (NAME(PROD.PROCTRAN.KSDS.DATA))       -
+         INDEX  (NAME(PROD.PROCTRAN.KSDS.INDEX))
+/*
