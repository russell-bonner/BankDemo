@@ -0,0 +1,10 @@
+//BVERDRFT JOB (ACCTNO),'VERSION DRIFT RPT',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Daily cross-region version drift report - see                  *
+//* sources/cobol/batch/BVERDRFT.cbl.                               *
+//*****************************************************************
+//DRIFT    EXEC PGM=BVERDRFT
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//VERAUD   DD   DSN=PROD.VERAUD.KSDS,DISP=SHR
+//VERDRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
