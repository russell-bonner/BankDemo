@@ -0,0 +1,18 @@
+//DEFACCT  JOB (ACCTNO),'DEFINE ACCOUNT',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Define the ACCOUNT master file - a VSAM KSDS keyed by sort     *
+//* code + account number (see copybooks/ACCOUNT.cpy).             *
+//*****************************************************************
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.ACCOUNT.KSDS)             -
+         INDEXED                                      -
+         KEYS(14 0)                                   -
+         RECORDSIZE(83 83)                            -
+         FREESPACE(10 10)                             -
+         VOLUMES(SYSDA1)                               -
+         TRACKS(100 20) )                             -
+         DATA   (NAME(PROD.ACCOUNT.KSDS.DATA))        -
+         INDEX  (NAME(PROD.ACCOUNT.KSDS.INDEX))
+/*
