@@ -0,0 +1,11 @@
+//BINTPOST JOB (ACCTNO),'NIGHTLY INTEREST',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Nightly interest-posting run - see                             *
+//* sources/cobol/batch/BINTPOST.cbl.                               *
+//*****************************************************************
+//POST     EXEC PGM=BINTPOST
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//ACCOUNT  DD   DSN=PROD.ACCOUNT.KSDS,DISP=SHR
+//PROCTRAN DD   DSN=PROD.PROCTRAN.KSDS,DISP=SHR
+//INTCKPT  DD   DSN=PROD.INTCKPT.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
