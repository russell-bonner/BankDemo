@@ -0,0 +1,12 @@
+//BRECON   JOB (ACCTNO),'NIGHTLY RECON',CLASS=A,MSGCLASS=A
+//*****************************************************************
+//* Nightly PROCTRAN/ACCOUNT reconciliation - see                  *
+//* sources/cobol/batch/BRECON.cbl. Run after BINTPOST so the       *
+//* report reflects the night's interest postings.                 *
+//*****************************************************************
+//RECON    EXEC PGM=BRECON
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//ACCOUNT  DD   DSN=PROD.ACCOUNT.KSDS,DISP=SHR
+//PROCTRAN DD   DSN=PROD.PROCTRAN.KSDS,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
